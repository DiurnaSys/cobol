@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FILE2.
 ENVIRONMENT DIVISION.
@@ -5,27 +6,45 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT PHONE-FILE
 		ASSIGN TO 'phone.dat'
-
-		ORGANIZATION IS SEQUENTIAL.
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
 DATA DIVISION.
 FILE SECTION.
-FD PHONE-FILE
+FD PHONE-FILE.
 01 PHONE-RECORD.
-	05 PHONE-NO	PIC X(6).
-	05 PHONE-NAME	PIC X(10).
+	COPY PHONEREC.
 
 WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS	PIC X(2).
+	88 PHONE-FILE-OK	VALUE '00'.
+	88 PHONE-FILE-EOF	VALUE '10'.
+01 WS-FLAGS.
+	05 EOF-SWITCH	PIC X VALUE 'N'.
+		88 EOF	VALUE 'Y'.
+01 WS-RECORD-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
 
-88 EOF VALUE IS 'N'.
-
-PRODEDURE DIVISION.
+PROCEDURE DIVISION.
 
 PROGRAM-BEGIN.
-	PERFORM UNTIL EOF
 	OPEN INPUT PHONE-FILE
-	READ PHONE-FILE
-	DISPLAY PHONE-NO
-	END-PERFORM.
+	PERFORM UNTIL EOF
+		READ PHONE-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM DISPLAY-PHONE-RECORD
+		END-READ
+	END-PERFORM
+	CLOSE PHONE-FILE.
 
 PROGRAM-DONE.
 	STOP RUN.
+
+DISPLAY-PHONE-RECORD.
+	DISPLAY PHONE-NO ' ' PHONE-NAME
+	ADD 1 TO WS-RECORD-COUNT
+	IF FUNCTION MOD(WS-RECORD-COUNT, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'FILE2: ' WS-RECORD-COUNT ' RECORDS PROCESSED'
+	END-IF.
