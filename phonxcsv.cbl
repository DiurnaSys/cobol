@@ -0,0 +1,74 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONXCSV.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT CSV-FILE
+		ASSIGN TO 'phone.csv'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CSV-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD CSV-FILE.
+01 CSV-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS		PIC X(2).
+01 CSV-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+01 WS-RECORD-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+
+01 CSV-HEADING			PIC X(40) VALUE
+	'PHONE-NO,PHONE-NAME,DEPT-CODE,EXTENSION'.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	OPEN INPUT PHONE-FILE
+	OPEN OUTPUT CSV-FILE
+	WRITE CSV-LINE FROM CSV-HEADING
+	PERFORM UNTIL EOF
+		READ PHONE-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM WRITE-CSV-RECORD
+		END-READ
+	END-PERFORM
+	CLOSE PHONE-FILE
+	CLOSE CSV-FILE
+	DISPLAY 'PHONXCSV RECORDS EXPORTED: ' WS-RECORD-COUNT.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+WRITE-CSV-RECORD.
+	MOVE SPACES TO CSV-LINE
+	STRING
+		FUNCTION TRIM(PHONE-NO)        DELIMITED BY SIZE
+		','                            DELIMITED BY SIZE
+		FUNCTION TRIM(PHONE-NAME)      DELIMITED BY SIZE
+		','                            DELIMITED BY SIZE
+		FUNCTION TRIM(PHONE-DEPT-CODE) DELIMITED BY SIZE
+		','                            DELIMITED BY SIZE
+		FUNCTION TRIM(PHONE-EXTENSION) DELIMITED BY SIZE
+		INTO CSV-LINE
+	END-STRING
+	WRITE CSV-LINE
+	ADD 1 TO WS-RECORD-COUNT
+	IF FUNCTION MOD(WS-RECORD-COUNT, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONXCSV: ' WS-RECORD-COUNT ' RECORDS EXPORTED'
+	END-IF.
