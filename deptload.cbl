@@ -0,0 +1,72 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEPTLOAD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT DEPT-LOAD-FILE
+		ASSIGN TO 'dept.ld'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS LOAD-FILE-STATUS.
+	SELECT DEPT-FILE
+		ASSIGN TO 'dept.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS DEPT-CODE OF DEPT-RECORD
+		FILE STATUS IS DEPT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD DEPT-LOAD-FILE.
+01 LOAD-RECORD.
+	COPY DEPTREC.
+
+FD DEPT-FILE.
+01 DEPT-RECORD.
+	COPY DEPTREC.
+
+WORKING-STORAGE SECTION.
+01 LOAD-FILE-STATUS		PIC X(2).
+01 DEPT-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+01 WS-LOADED-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-REJECT-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	PERFORM OPEN-FILES
+	PERFORM UNTIL EOF
+		READ DEPT-LOAD-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM LOAD-ONE-RECORD
+		END-READ
+	END-PERFORM
+	CLOSE DEPT-LOAD-FILE
+	CLOSE DEPT-FILE
+	DISPLAY 'DEPTLOAD RECORDS LOADED  : ' WS-LOADED-COUNT
+	DISPLAY 'DEPTLOAD RECORDS REJECTED: ' WS-REJECT-COUNT.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+OPEN-FILES.
+	OPEN INPUT DEPT-LOAD-FILE
+	OPEN OUTPUT DEPT-FILE.
+
+LOAD-ONE-RECORD.
+	MOVE LOAD-RECORD TO DEPT-RECORD
+	WRITE DEPT-RECORD
+		INVALID KEY
+			ADD 1 TO WS-REJECT-COUNT
+			DISPLAY 'DEPTLOAD: DUPLICATE DEPT-CODE SKIPPED - '
+				DEPT-CODE OF DEPT-RECORD
+		NOT INVALID KEY
+			ADD 1 TO WS-LOADED-COUNT
+	END-WRITE
+	IF FUNCTION MOD(WS-LOADED-COUNT, WS-PROGRESS-INTERVAL) = 0
+	AND WS-LOADED-COUNT > 0
+		DISPLAY 'DEPTLOAD: ' WS-LOADED-COUNT ' RECORDS LOADED'
+	END-IF.
