@@ -0,0 +1,114 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMAILVAL.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EMPLOYEE-FILE
+		ASSIGN TO 'employee.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS EMPLOYEE-FILE-STATUS.
+	SELECT EMAIL-ERROR-FILE
+		ASSIGN TO 'emailerr.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ERROR-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD EMPLOYEE-FILE.
+01 EMPLOYEE-RECORD.
+	COPY EMAILREC.
+
+FD EMAIL-ERROR-FILE.
+01 ERROR-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 EMPLOYEE-FILE-STATUS	PIC X(2).
+01 ERROR-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+	05 VALID-SWITCH		PIC X VALUE 'Y'.
+		88 EMAIL-VALID		VALUE 'Y' FALSE 'N'.
+01 WS-COUNTERS.
+	05 WS-RECORDS-READ	PIC 9(6) VALUE ZERO.
+	05 WS-VALID-COUNT	PIC 9(6) VALUE ZERO.
+	05 WS-INVALID-COUNT	PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+01 WS-AT-COUNT			PIC 9(2) VALUE ZERO.
+01 WS-LOCAL-PART		PIC X(40).
+01 WS-DOMAIN-PART		PIC X(40).
+01 WS-EXPECTED-DOMAIN		PIC X(40) VALUE 'COMPANY.COM'.
+
+*> sized to fit within ERROR-LINE's 80-byte PIC X(80), the same way
+*> every other ERR-DETAIL-LINE in this diff is sized to its target
+*> record -- ERR-EMAIL is display-truncated to 30 for the report;
+*> the full EMP-EMAIL value is unaffected on EMPLOYEE-FILE itself.
+01 ERR-DETAIL-LINE.
+	05 FILLER		PIC X(7) VALUE 'EMP-ID:'.
+	05 ERR-EMP-ID		PIC X(6).
+	05 FILLER		PIC X(2) VALUE SPACES.
+	05 FILLER		PIC X(6) VALUE 'EMAIL:'.
+	05 ERR-EMAIL		PIC X(30).
+	05 FILLER		PIC X(2) VALUE SPACES.
+	05 ERR-REASON		PIC X(27).
+
+01 TOTAL-LINE.
+	05 FILLER		PIC X(30) VALUE 'INVALID EMAIL ADDRESSES: '.
+	05 TOT-INVALID-COUNT	PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	OPEN INPUT EMPLOYEE-FILE
+	OPEN OUTPUT EMAIL-ERROR-FILE
+	PERFORM UNTIL EOF
+		READ EMPLOYEE-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM VALIDATE-EMAIL
+		END-READ
+	END-PERFORM
+	MOVE WS-INVALID-COUNT TO TOT-INVALID-COUNT
+	WRITE ERROR-LINE FROM TOTAL-LINE
+	CLOSE EMPLOYEE-FILE
+	CLOSE EMAIL-ERROR-FILE
+	PERFORM DISPLAY-TOTALS.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+VALIDATE-EMAIL.
+	ADD 1 TO WS-RECORDS-READ
+	IF FUNCTION MOD(WS-RECORDS-READ, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'EMAILVAL: ' WS-RECORDS-READ ' RECORDS PROCESSED'
+	END-IF
+	SET EMAIL-VALID TO TRUE
+	MOVE ZERO TO WS-AT-COUNT
+	INSPECT EMP-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'
+	IF WS-AT-COUNT NOT = 1
+		SET EMAIL-VALID TO FALSE
+		MOVE EMP-ID TO ERR-EMP-ID
+		MOVE EMP-EMAIL TO ERR-EMAIL
+		MOVE 'MISSING OR EXTRA @ SYMBOL' TO ERR-REASON
+		WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+	ELSE
+		UNSTRING EMP-EMAIL DELIMITED BY '@'
+			INTO WS-LOCAL-PART WS-DOMAIN-PART
+		END-UNSTRING
+		IF WS-DOMAIN-PART NOT = WS-EXPECTED-DOMAIN
+			SET EMAIL-VALID TO FALSE
+			MOVE EMP-ID TO ERR-EMP-ID
+			MOVE EMP-EMAIL TO ERR-EMAIL
+			MOVE 'INVALID DOMAIN' TO ERR-REASON
+			WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+		END-IF
+	END-IF
+	IF EMAIL-VALID
+		ADD 1 TO WS-VALID-COUNT
+	ELSE
+		ADD 1 TO WS-INVALID-COUNT
+	END-IF.
+
+DISPLAY-TOTALS.
+	DISPLAY 'EMAILVAL RECORDS READ   : ' WS-RECORDS-READ
+	DISPLAY 'EMAILVAL VALID EMAILS   : ' WS-VALID-COUNT
+	DISPLAY 'EMAILVAL INVALID EMAILS : ' WS-INVALID-COUNT.
