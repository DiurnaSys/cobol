@@ -0,0 +1,8 @@
+	*> EMPLOYEE-RECORD layout for EMPLOYEE-FILE: the HR email extract
+	*> used by EMAILVAL to validate employee addresses.  The
+	*> including program supplies the level-01 group name, e.g.
+	*>     01 EMPLOYEE-RECORD.
+	*>         COPY EMAILREC.
+	05 EMP-ID               PIC X(6).
+	05 EMP-NAME              PIC X(20).
+	05 EMP-EMAIL             PIC X(40).
