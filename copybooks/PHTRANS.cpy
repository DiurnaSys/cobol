@@ -0,0 +1,12 @@
+	*> PHONE-TRANS-RECORD layout for PHONE-TRANS-FILE: one maintenance
+	*> transaction against phone.dat -- an action code plus the
+	*> PHONE-RECORD image to apply.  The including program supplies
+	*> the level-01 group name, e.g.
+	*>     01 PHONE-TRANS-RECORD.
+	*>         COPY PHTRANS.
+	05 TRANS-ACTION-CODE     PIC X.
+		88 TRANS-ADD             VALUE 'A'.
+		88 TRANS-CHANGE          VALUE 'C'.
+		88 TRANS-DELETE          VALUE 'D'.
+	05 TRANS-PHONE-RECORD.
+		COPY PHONEREC REPLACING ==05== BY ==10==.
