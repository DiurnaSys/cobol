@@ -0,0 +1,10 @@
+	*> HR-EMP-RECORD layout for HR-FILE: the HR system's extract of
+	*> active/terminated employees used to reconcile phone.dat.  The
+	*> including program supplies the level-01 group name, e.g.
+	*>     01 HR-EMP-RECORD.
+	*>         COPY HREMPREC.
+	05 HR-EMP-ID            PIC X(6).
+	05 HR-EMP-NAME          PIC X(20).
+	05 HR-EMP-STATUS        PIC X(1).
+		88 HR-EMP-ACTIVE        VALUE 'A'.
+		88 HR-EMP-TERMINATED    VALUE 'T'.
