@@ -0,0 +1,15 @@
+	*> PHONE-RECORD field layout shared by every program that reads or
+	*> writes phone.dat.  The including program supplies the level-01
+	*> (or level-05, when nesting inside another record) group name,
+	*> e.g.
+	*>     01 PHONE-RECORD.
+	*>         COPY PHONEREC.
+	05 PHONE-NO             PIC X(6).
+	05 PHONE-NAME           PIC X(10).
+	05 PHONE-EMP-ID         PIC X(6).
+	05 PHONE-DEPT-CODE      PIC X(4).
+	05 PHONE-EXTENSION      PIC X(4).
+	05 PHONE-STATUS         PIC X(1).
+		88 PHONE-ACTIVE         VALUE 'A'.
+		88 PHONE-INACTIVE       VALUE 'I'.
+		88 PHONE-STATUS-VALID   VALUES 'A' 'I'.
