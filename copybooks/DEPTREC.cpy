@@ -0,0 +1,8 @@
+	*> DEPT-RECORD layout for DEPT-FILE: department code to
+	*> department name lookup used to print real department names on
+	*> reports instead of the raw PHONE-DEPT-CODE.  The including
+	*> program supplies the level-01 group name, e.g.
+	*>     01 DEPT-RECORD.
+	*>         COPY DEPTREC.
+	05 DEPT-CODE            PIC X(4).
+	05 DEPT-NAME            PIC X(20).
