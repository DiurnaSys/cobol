@@ -0,0 +1,12 @@
+	*> AUDIT-RECORD layout for PHONE-AUDIT-FILE: a before/after image
+	*> of every phone.dat update, with the timestamp and action code
+	*> of the transaction that caused it.  The including program
+	*> supplies the level-01 group name, e.g.
+	*>     01 AUDIT-RECORD.
+	*>         COPY AUDITREC.
+	05 AUDIT-TIMESTAMP      PIC X(21).
+	05 AUDIT-ACTION-CODE    PIC X.
+	05 AUDIT-BEFORE-IMAGE.
+		COPY PHONEREC REPLACING ==05== BY ==10==.
+	05 AUDIT-AFTER-IMAGE.
+		COPY PHONEREC REPLACING ==05== BY ==10==.
