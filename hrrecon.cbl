@@ -0,0 +1,216 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HRRECON.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT HR-FILE
+		ASSIGN TO 'hrempl.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS HR-FILE-STATUS.
+	SELECT PHONE-SORT-WORK
+		ASSIGN TO 'phonemp.wrk'.
+	SELECT HR-SORT-WORK
+		ASSIGN TO 'hremp.wrk'.
+	SELECT PHONE-SORTED-FILE
+		ASSIGN TO 'phonemp.srt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS PHONE-SORTED-STATUS.
+	SELECT HR-SORTED-FILE
+		ASSIGN TO 'hremp.srt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS HR-SORTED-STATUS.
+	SELECT EXCEPTION-FILE
+		ASSIGN TO 'hrrecon.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS EXCEPTION-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD HR-FILE.
+01 HR-EMP-RECORD.
+	COPY HREMPREC.
+
+SD PHONE-SORT-WORK.
+01 PHONE-SORT-RECORD.
+	COPY PHONEREC.
+
+SD HR-SORT-WORK.
+01 HR-SORT-RECORD.
+	COPY HREMPREC.
+
+FD PHONE-SORTED-FILE.
+01 PHONE-SORTED-RECORD.
+	COPY PHONEREC.
+
+FD HR-SORTED-FILE.
+01 HR-SORTED-RECORD.
+	COPY HREMPREC.
+
+FD EXCEPTION-FILE.
+01 EXCEPTION-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS			PIC X(2).
+01 HR-FILE-STATUS			PIC X(2).
+01 PHONE-SORTED-STATUS			PIC X(2).
+01 HR-SORTED-STATUS			PIC X(2).
+01 EXCEPTION-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 PHONE-EOF-SWITCH		PIC X VALUE 'N'.
+		88 PHONE-EOF			VALUE 'Y'.
+	05 HR-EOF-SWITCH		PIC X VALUE 'N'.
+		88 HR-EOF			VALUE 'Y'.
+	05 EMP-MATCHED-SWITCH		PIC X VALUE 'N'.
+		88 EMP-MATCHED			VALUE 'Y' FALSE 'N'.
+01 WS-COMPARE-KEYS.
+	05 WS-PHONE-KEY			PIC X(6) VALUE HIGH-VALUES.
+	05 WS-HR-KEY			PIC X(6) VALUE HIGH-VALUES.
+01 WS-COUNTERS.
+	05 WS-NO-PHONE-COUNT		PIC 9(6) VALUE ZERO.
+	05 WS-NO-EMPLOYEE-COUNT		PIC 9(6) VALUE ZERO.
+	05 WS-TERMINATED-COUNT		PIC 9(6) VALUE ZERO.
+	05 WS-RECONCILED-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL			PIC 9(6) VALUE 1000.
+
+01 EXC-NO-PHONE-LINE.
+	05 FILLER		PIC X(34) VALUE
+		'EMPLOYEE WITH NO PHONE ENTRY - ID:'.
+	05 EXC-EMP-ID		PIC X(6).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 EXC-EMP-NAME		PIC X(20).
+
+01 EXC-NO-EMPLOYEE-LINE.
+	05 FILLER		PIC X(41) VALUE
+		'PHONE ENTRY WITH NO ACTIVE EMPLOYEE - NO:'.
+	05 EXC-PHONE-NO		PIC X(6).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 EXC-PHONE-NAME	PIC X(10).
+
+01 EXC-TERMINATED-LINE.
+	05 FILLER		PIC X(41) VALUE
+		'PHONE ENTRY FOR TERMINATED EMPLOYEE - ID:'.
+	05 EXC-TERM-EMP-ID	PIC X(6).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 EXC-TERM-PHONE-NO	PIC X(6).
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	SORT PHONE-SORT-WORK
+		ON ASCENDING KEY PHONE-EMP-ID OF PHONE-SORT-RECORD
+		USING PHONE-FILE
+		GIVING PHONE-SORTED-FILE
+	SORT HR-SORT-WORK
+		ON ASCENDING KEY HR-EMP-ID OF HR-SORT-RECORD
+		USING HR-FILE
+		GIVING HR-SORTED-FILE
+	PERFORM RECONCILE-FILES
+	PERFORM DISPLAY-TOTALS.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+RECONCILE-FILES.
+	OPEN INPUT PHONE-SORTED-FILE
+	OPEN INPUT HR-SORTED-FILE
+	OPEN OUTPUT EXCEPTION-FILE
+	PERFORM READ-NEXT-PHONE
+	PERFORM READ-NEXT-HR
+	PERFORM UNTIL PHONE-EOF AND HR-EOF
+		EVALUATE TRUE
+			WHEN PHONE-EOF
+				PERFORM ADVANCE-HR-RECORD
+			WHEN HR-EOF
+				PERFORM REPORT-PHONE-EXCEPTION
+				PERFORM READ-NEXT-PHONE
+			WHEN WS-PHONE-KEY < WS-HR-KEY
+				PERFORM REPORT-PHONE-EXCEPTION
+				PERFORM READ-NEXT-PHONE
+			WHEN WS-HR-KEY < WS-PHONE-KEY
+				PERFORM ADVANCE-HR-RECORD
+			WHEN OTHER
+				*> an employee id can legitimately own more than one
+				*> PHONE-RECORD (desk + mobile) -- only advance the
+				*> phone side on a match so a second entry for the
+				*> same employee still matches HR instead of being
+				*> compared against the next HR key
+				PERFORM MATCH-PHONE-TO-EMPLOYEE
+				SET EMP-MATCHED TO TRUE
+				PERFORM READ-NEXT-PHONE
+		END-EVALUATE
+		ADD 1 TO WS-RECONCILED-COUNT
+		IF FUNCTION MOD(WS-RECONCILED-COUNT, WS-PROGRESS-INTERVAL) = 0
+			DISPLAY 'HRRECON: ' WS-RECONCILED-COUNT ' RECORDS RECONCILED'
+		END-IF
+	END-PERFORM
+	CLOSE PHONE-SORTED-FILE
+	CLOSE HR-SORTED-FILE
+	CLOSE EXCEPTION-FILE.
+
+ADVANCE-HR-RECORD.
+	IF EMP-MATCHED
+		SET EMP-MATCHED TO FALSE
+	ELSE
+		PERFORM REPORT-EMPLOYEE-EXCEPTION
+	END-IF
+	PERFORM READ-NEXT-HR.
+
+READ-NEXT-PHONE.
+	READ PHONE-SORTED-FILE
+		AT END
+			SET PHONE-EOF TO TRUE
+			MOVE HIGH-VALUES TO WS-PHONE-KEY
+		NOT AT END
+			MOVE PHONE-EMP-ID OF PHONE-SORTED-RECORD
+				TO WS-PHONE-KEY
+	END-READ.
+
+READ-NEXT-HR.
+	READ HR-SORTED-FILE
+		AT END
+			SET HR-EOF TO TRUE
+			MOVE HIGH-VALUES TO WS-HR-KEY
+		NOT AT END
+			MOVE HR-EMP-ID OF HR-SORTED-RECORD TO WS-HR-KEY
+	END-READ.
+
+REPORT-PHONE-EXCEPTION.
+	ADD 1 TO WS-NO-EMPLOYEE-COUNT
+	MOVE PHONE-NO OF PHONE-SORTED-RECORD TO EXC-PHONE-NO
+	MOVE PHONE-NAME OF PHONE-SORTED-RECORD TO EXC-PHONE-NAME
+	WRITE EXCEPTION-LINE FROM EXC-NO-EMPLOYEE-LINE.
+
+REPORT-EMPLOYEE-EXCEPTION.
+	IF HR-EMP-ACTIVE OF HR-SORTED-RECORD
+		ADD 1 TO WS-NO-PHONE-COUNT
+		MOVE HR-EMP-ID OF HR-SORTED-RECORD TO EXC-EMP-ID
+		MOVE HR-EMP-NAME OF HR-SORTED-RECORD TO EXC-EMP-NAME
+		WRITE EXCEPTION-LINE FROM EXC-NO-PHONE-LINE
+	END-IF.
+
+MATCH-PHONE-TO-EMPLOYEE.
+	IF HR-EMP-TERMINATED OF HR-SORTED-RECORD
+		ADD 1 TO WS-TERMINATED-COUNT
+		MOVE HR-EMP-ID OF HR-SORTED-RECORD TO EXC-TERM-EMP-ID
+		MOVE PHONE-NO OF PHONE-SORTED-RECORD TO EXC-TERM-PHONE-NO
+		WRITE EXCEPTION-LINE FROM EXC-TERMINATED-LINE
+	END-IF.
+
+DISPLAY-TOTALS.
+	DISPLAY 'HRRECON EMPLOYEES WITH NO PHONE ENTRY : '
+		WS-NO-PHONE-COUNT
+	DISPLAY 'HRRECON PHONE ENTRIES WITH NO EMPLOYEE : '
+		WS-NO-EMPLOYEE-COUNT
+	DISPLAY 'HRRECON PHONE ENTRIES FOR TERMINATED   : '
+		WS-TERMINATED-COUNT.
