@@ -0,0 +1,156 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT DEPT-FILE
+		ASSIGN TO 'dept.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS DEPT-CODE
+		FILE STATUS IS DEPT-FILE-STATUS.
+	SELECT REPORT-FILE
+		ASSIGN TO 'phonrpt.prt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS REPORT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD DEPT-FILE.
+01 DEPT-RECORD.
+	COPY DEPTREC.
+
+FD REPORT-FILE.
+01 REPORT-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS		PIC X(2).
+01 DEPT-FILE-STATUS		PIC X(2).
+01 REPORT-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+01 WS-DEPT-NAME			PIC X(20).
+01 WS-PREV-LETTER		PIC X(1) VALUE SPACES.
+01 WS-COUNTERS.
+	05 WS-LINE-COUNT	PIC 9(2) VALUE 99.
+	05 WS-PAGE-COUNT	PIC 9(4) VALUE ZERO.
+	05 WS-RECORD-COUNT	PIC 9(6) VALUE ZERO.
+01 WS-MAX-LINES-PER-PAGE	PIC 9(2) VALUE 60.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+
+01 HDG-LINE-1.
+	05 FILLER		PIC X(30) VALUE 'PHONE DIRECTORY LISTING'.
+	05 FILLER		PIC X(10) VALUE 'PAGE'.
+	05 HDG-PAGE-NO		PIC ZZZ9.
+01 HDG-LINE-2.
+	05 FILLER		PIC X(6) VALUE 'PHONE#'.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 FILLER		PIC X(10) VALUE 'NAME'.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 FILLER		PIC X(20) VALUE 'DEPARTMENT'.
+
+01 SUBHEADING-LINE.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 FILLER		PIC X(3) VALUE '-- '.
+	05 SUB-LETTER		PIC X(1).
+	05 FILLER		PIC X(3) VALUE ' --'.
+
+01 DETAIL-LINE.
+	05 DTL-PHONE-NO		PIC X(6).
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 DTL-PHONE-NAME	PIC X(10).
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 DTL-DEPT-NAME	PIC X(20).
+
+01 TOTAL-LINE.
+	05 FILLER		PIC X(20) VALUE 'RECORDS LISTED:'.
+	05 TOT-RECORD-COUNT	PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	OPEN INPUT PHONE-FILE
+	OPEN INPUT DEPT-FILE
+	OPEN OUTPUT REPORT-FILE
+	MOVE LOW-VALUES TO PHONE-NAME
+	START PHONE-FILE KEY IS NOT LESS THAN PHONE-NAME
+		INVALID KEY SET EOF TO TRUE
+	END-START
+	PERFORM UNTIL EOF
+		READ PHONE-FILE NEXT RECORD
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM PRINT-DETAIL-LINE
+		END-READ
+	END-PERFORM
+	PERFORM PRINT-CONTROL-TOTAL
+	CLOSE PHONE-FILE
+	CLOSE DEPT-FILE
+	CLOSE REPORT-FILE.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+PRINT-DETAIL-LINE.
+	IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+		PERFORM PRINT-PAGE-HEADERS
+		*> a page break always needs a subheading for the letter
+		*> continuing onto the new page, even mid-group, or the
+		*> new page's leading records print under no heading at all
+		PERFORM PRINT-LETTER-SUBHEADING
+	ELSE
+		IF PHONE-NAME(1:1) NOT = WS-PREV-LETTER
+			PERFORM PRINT-LETTER-SUBHEADING
+		END-IF
+	END-IF
+	MOVE PHONE-NAME(1:1) TO WS-PREV-LETTER
+	PERFORM LOOKUP-DEPT-NAME
+	MOVE PHONE-NO TO DTL-PHONE-NO
+	MOVE PHONE-NAME TO DTL-PHONE-NAME
+	MOVE WS-DEPT-NAME TO DTL-DEPT-NAME
+	WRITE REPORT-LINE FROM DETAIL-LINE
+	ADD 1 TO WS-LINE-COUNT
+	ADD 1 TO WS-RECORD-COUNT
+	IF FUNCTION MOD(WS-RECORD-COUNT, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONRPT: ' WS-RECORD-COUNT ' RECORDS PROCESSED'
+	END-IF.
+
+PRINT-LETTER-SUBHEADING.
+	MOVE PHONE-NAME(1:1) TO SUB-LETTER
+	WRITE REPORT-LINE FROM SUBHEADING-LINE
+	ADD 1 TO WS-LINE-COUNT.
+
+LOOKUP-DEPT-NAME.
+	MOVE PHONE-DEPT-CODE OF PHONE-RECORD TO DEPT-CODE
+	READ DEPT-FILE
+		INVALID KEY MOVE 'UNKNOWN DEPARTMENT' TO WS-DEPT-NAME
+		NOT INVALID KEY MOVE DEPT-NAME TO WS-DEPT-NAME
+	END-READ.
+
+PRINT-PAGE-HEADERS.
+	ADD 1 TO WS-PAGE-COUNT
+	MOVE WS-PAGE-COUNT TO HDG-PAGE-NO
+	IF WS-PAGE-COUNT > 1
+		WRITE REPORT-LINE FROM SPACES
+			BEFORE ADVANCING PAGE
+	END-IF
+	WRITE REPORT-LINE FROM HDG-LINE-1
+	WRITE REPORT-LINE FROM HDG-LINE-2
+	WRITE REPORT-LINE FROM SPACES
+	MOVE ZERO TO WS-LINE-COUNT.
+
+PRINT-CONTROL-TOTAL.
+	MOVE WS-RECORD-COUNT TO TOT-RECORD-COUNT
+	WRITE REPORT-LINE FROM SPACES
+	WRITE REPORT-LINE FROM TOTAL-LINE.
