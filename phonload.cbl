@@ -0,0 +1,239 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONLOAD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-LOAD-FILE
+		ASSIGN TO 'phone.ld'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS LOAD-FILE-STATUS.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS PHONE-NO OF PHONE-RECORD
+		ALTERNATE RECORD KEY IS PHONE-NAME OF PHONE-RECORD
+			WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT PHONE-ERROR-FILE
+		ASSIGN TO 'phonerr.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ERROR-FILE-STATUS.
+	SELECT CHECKPOINT-FILE
+		ASSIGN TO 'phonload.ckp'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CKPT-FILE-STATUS.
+	SELECT BACKUP-CTL-FILE
+		ASSIGN TO 'phonbkup.ctl'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BACKUP-CTL-STATUS.
+	SELECT BACKUP-FILE
+		ASSIGN TO WS-BACKUP-FILENAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BACKUP-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-LOAD-FILE.
+01 LOAD-RECORD.
+	COPY PHONEREC.
+
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD PHONE-ERROR-FILE.
+01 ERROR-LINE			PIC X(80).
+
+FD CHECKPOINT-FILE.
+01 CKPT-RECORD.
+	05 CKPT-RECORD-COUNT	PIC 9(6).
+
+FD BACKUP-CTL-FILE.
+01 BACKUP-CTL-RECORD.
+	05 CTL-GENERATION	PIC 9(1).
+
+FD BACKUP-FILE.
+01 BACKUP-RECORD.
+	COPY PHONEREC.
+
+WORKING-STORAGE SECTION.
+01 LOAD-FILE-STATUS		PIC X(2).
+01 PHONE-FILE-STATUS		PIC X(2).
+01 ERROR-FILE-STATUS		PIC X(2).
+01 CKPT-FILE-STATUS		PIC X(2).
+01 BACKUP-CTL-STATUS		PIC X(2).
+01 BACKUP-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+	05 BACKUP-EOF-SWITCH	PIC X VALUE 'N'.
+		88 BACKUP-EOF		VALUE 'Y'.
+	05 EDIT-SWITCH		PIC X VALUE 'Y'.
+		88 EDIT-OK		VALUE 'Y' FALSE 'N'.
+01 WS-CKPT-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-TOTAL-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-LOADED-THIS-RUN		PIC 9(6) VALUE ZERO.
+01 WS-REJECT-COUNT		PIC 9(6) VALUE ZERO.
+
+01 ERR-DETAIL-LINE.
+	05 FILLER		PIC X(9) VALUE 'PHONE-NO:'.
+	05 ERR-PHONE-NO		PIC X(6).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 ERR-REASON		PIC X(40).
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 5000.
+01 WS-BACKUP-FILENAME		PIC X(20).
+01 WS-BACKUP-GENERATION		PIC 9(1) VALUE ZERO.
+01 WS-BACKUP-MAX-GENERATIONS	PIC 9(1) VALUE 5.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	PERFORM READ-CHECKPOINT
+	IF WS-CKPT-COUNT = 0
+		PERFORM BACKUP-PHONE-FILE
+	END-IF
+	PERFORM OPEN-FILES
+	PERFORM SKIP-ALREADY-LOADED
+	PERFORM UNTIL EOF
+		READ PHONE-LOAD-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM LOAD-ONE-RECORD
+		END-READ
+	END-PERFORM
+	PERFORM RESET-CHECKPOINT
+	CLOSE PHONE-LOAD-FILE
+	CLOSE PHONE-FILE
+	CLOSE PHONE-ERROR-FILE
+	DISPLAY 'PHONLOAD RECORDS LOADED THIS RUN     : ' WS-LOADED-THIS-RUN
+	DISPLAY 'PHONLOAD RECORDS REJECTED            : ' WS-REJECT-COUNT
+	DISPLAY 'PHONLOAD LOAD-FILE RECORDS PROCESSED : ' WS-TOTAL-COUNT.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+BACKUP-PHONE-FILE.
+	PERFORM DETERMINE-BACKUP-GENERATION
+	OPEN INPUT PHONE-FILE
+	IF PHONE-FILE-STATUS = '00'
+		OPEN OUTPUT BACKUP-FILE
+		PERFORM UNTIL BACKUP-EOF
+			READ PHONE-FILE NEXT RECORD
+				AT END SET BACKUP-EOF TO TRUE
+				NOT AT END
+					MOVE PHONE-RECORD TO BACKUP-RECORD
+					WRITE BACKUP-RECORD
+			END-READ
+		END-PERFORM
+		CLOSE BACKUP-FILE
+		CLOSE PHONE-FILE
+		DISPLAY 'PHONLOAD: BACKED UP PHONE.DAT TO ' WS-BACKUP-FILENAME
+	ELSE
+		DISPLAY 'PHONLOAD: PHONE.DAT NOT FOUND -- SKIPPING BACKUP'
+	END-IF.
+
+DETERMINE-BACKUP-GENERATION.
+	OPEN INPUT BACKUP-CTL-FILE
+	IF BACKUP-CTL-STATUS = '00'
+		READ BACKUP-CTL-FILE
+			AT END MOVE ZERO TO WS-BACKUP-GENERATION
+			NOT AT END MOVE CTL-GENERATION TO WS-BACKUP-GENERATION
+		END-READ
+		CLOSE BACKUP-CTL-FILE
+	ELSE
+		MOVE ZERO TO WS-BACKUP-GENERATION
+	END-IF
+	ADD 1 TO WS-BACKUP-GENERATION
+	IF WS-BACKUP-GENERATION > WS-BACKUP-MAX-GENERATIONS
+		MOVE 1 TO WS-BACKUP-GENERATION
+	END-IF
+	OPEN OUTPUT BACKUP-CTL-FILE
+	MOVE WS-BACKUP-GENERATION TO CTL-GENERATION
+	WRITE BACKUP-CTL-RECORD
+	CLOSE BACKUP-CTL-FILE
+	STRING 'phone.bk' DELIMITED BY SIZE
+		WS-BACKUP-GENERATION DELIMITED BY SIZE
+		INTO WS-BACKUP-FILENAME.
+
+READ-CHECKPOINT.
+	OPEN INPUT CHECKPOINT-FILE
+	IF CKPT-FILE-STATUS = '00'
+		READ CHECKPOINT-FILE
+			AT END MOVE ZERO TO WS-CKPT-COUNT
+			NOT AT END MOVE CKPT-RECORD-COUNT TO WS-CKPT-COUNT
+		END-READ
+		CLOSE CHECKPOINT-FILE
+	ELSE
+		MOVE ZERO TO WS-CKPT-COUNT
+	END-IF
+	MOVE WS-CKPT-COUNT TO WS-TOTAL-COUNT.
+
+OPEN-FILES.
+	OPEN INPUT PHONE-LOAD-FILE
+	OPEN OUTPUT PHONE-ERROR-FILE
+	IF WS-CKPT-COUNT > 0
+		DISPLAY 'PHONLOAD RESTARTING FROM CHECKPOINT AT RECORD '
+			WS-CKPT-COUNT
+		OPEN I-O PHONE-FILE
+	ELSE
+		OPEN OUTPUT PHONE-FILE
+	END-IF.
+
+SKIP-ALREADY-LOADED.
+	PERFORM WS-CKPT-COUNT TIMES
+		READ PHONE-LOAD-FILE
+			AT END SET EOF TO TRUE
+		END-READ
+	END-PERFORM.
+
+LOAD-ONE-RECORD.
+	MOVE LOAD-RECORD TO PHONE-RECORD
+	PERFORM EDIT-PHONE-RECORD
+	IF NOT EDIT-OK
+		ADD 1 TO WS-REJECT-COUNT
+	ELSE
+		WRITE PHONE-RECORD
+			INVALID KEY
+				ADD 1 TO WS-REJECT-COUNT
+				DISPLAY 'PHONLOAD: DUPLICATE PHONE-NO SKIPPED - '
+					PHONE-NO OF PHONE-RECORD
+			NOT INVALID KEY
+				ADD 1 TO WS-LOADED-THIS-RUN
+		END-WRITE
+	END-IF
+	ADD 1 TO WS-TOTAL-COUNT
+	*> checkpoint after every record, not every Nth -- phone.dat is
+	*> written record-by-record too, so anything less than 1:1
+	*> leaves a replay gap on restart where already-written records
+	*> get reread, re-WRITE-attempted, and misreported as duplicates
+	PERFORM WRITE-CHECKPOINT
+	IF FUNCTION MOD(WS-TOTAL-COUNT, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONLOAD: ' WS-TOTAL-COUNT ' RECORDS PROCESSED'
+	END-IF.
+
+EDIT-PHONE-RECORD.
+	SET EDIT-OK TO TRUE
+	IF PHONE-NO OF PHONE-RECORD IS NOT NUMERIC
+		SET EDIT-OK TO FALSE
+		MOVE PHONE-NO OF PHONE-RECORD TO ERR-PHONE-NO
+		MOVE 'PHONE-NO IS NOT NUMERIC' TO ERR-REASON
+		WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+	END-IF
+	IF NOT PHONE-STATUS-VALID OF PHONE-RECORD
+		SET EDIT-OK TO FALSE
+		MOVE PHONE-NO OF PHONE-RECORD TO ERR-PHONE-NO
+		MOVE 'INVALID STATUS CODE' TO ERR-REASON
+		WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+	END-IF.
+
+WRITE-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE
+	MOVE WS-TOTAL-COUNT TO CKPT-RECORD-COUNT
+	WRITE CKPT-RECORD
+	CLOSE CHECKPOINT-FILE.
+
+RESET-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE
+	MOVE ZERO TO CKPT-RECORD-COUNT
+	WRITE CKPT-RECORD
+	CLOSE CHECKPOINT-FILE.
