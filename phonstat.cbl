@@ -0,0 +1,131 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONSTAT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT REPORT-FILE
+		ASSIGN TO 'phonstat.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS REPORT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD REPORT-FILE.
+01 REPORT-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS		PIC X(2).
+01 REPORT-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y' FALSE 'N'.
+01 WS-GRAND-TOTAL		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+01 WS-CURRENT-PREFIX		PIC X(3) VALUE SPACES.
+01 WS-BUCKET-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-BUCKET-PERCENT		PIC 999V99 VALUE ZERO.
+
+01 HDG-LINE-1.
+	05 FILLER		PIC X(40) VALUE 'PHONE EXCHANGE/PREFIX BREAKDOWN'.
+01 HDG-LINE-2.
+	05 FILLER		PIC X(6) VALUE 'PREFIX'.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 FILLER		PIC X(5) VALUE 'COUNT'.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 FILLER		PIC X(7) VALUE 'PERCENT'.
+
+01 BUCKET-LINE.
+	05 BKT-PREFIX		PIC X(3).
+	05 FILLER		PIC X(7) VALUE SPACES.
+	05 BKT-COUNT		PIC ZZZ,ZZ9.
+	05 FILLER		PIC X(4) VALUE SPACES.
+	05 BKT-PERCENT		PIC ZZ9.99.
+	05 FILLER		PIC X(1) VALUE '%'.
+
+01 TOTAL-LINE.
+	05 FILLER		PIC X(20) VALUE 'GRAND TOTAL:'.
+	05 TOT-GRAND-TOTAL	PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	PERFORM COUNT-TOTAL-RECORDS
+	PERFORM OPEN-DETAIL-PASS
+	PERFORM PRINT-PAGE-HEADERS
+	PERFORM UNTIL EOF
+		READ PHONE-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM PROCESS-RECORD
+		END-READ
+	END-PERFORM
+	IF WS-BUCKET-COUNT > 0
+		PERFORM PRINT-BUCKET-LINE
+	END-IF
+	PERFORM PRINT-GRAND-TOTAL-LINE
+	CLOSE PHONE-FILE
+	CLOSE REPORT-FILE.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+COUNT-TOTAL-RECORDS.
+	OPEN INPUT PHONE-FILE
+	PERFORM UNTIL EOF
+		READ PHONE-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END
+				ADD 1 TO WS-GRAND-TOTAL
+				IF FUNCTION MOD(WS-GRAND-TOTAL, WS-PROGRESS-INTERVAL) = 0
+					DISPLAY 'PHONSTAT: ' WS-GRAND-TOTAL ' RECORDS COUNTED'
+				END-IF
+		END-READ
+	END-PERFORM
+	CLOSE PHONE-FILE
+	SET EOF TO FALSE.
+
+OPEN-DETAIL-PASS.
+	OPEN INPUT PHONE-FILE
+	OPEN OUTPUT REPORT-FILE.
+
+PROCESS-RECORD.
+	IF PHONE-NO(1:3) NOT = WS-CURRENT-PREFIX
+		IF WS-BUCKET-COUNT > 0
+			PERFORM PRINT-BUCKET-LINE
+		END-IF
+		MOVE PHONE-NO(1:3) TO WS-CURRENT-PREFIX
+		MOVE ZERO TO WS-BUCKET-COUNT
+	END-IF
+	ADD 1 TO WS-BUCKET-COUNT.
+
+PRINT-BUCKET-LINE.
+	MOVE WS-CURRENT-PREFIX TO BKT-PREFIX
+	MOVE WS-BUCKET-COUNT TO BKT-COUNT
+	IF WS-GRAND-TOTAL > 0
+		COMPUTE WS-BUCKET-PERCENT ROUNDED =
+			(WS-BUCKET-COUNT / WS-GRAND-TOTAL) * 100
+	ELSE
+		MOVE ZERO TO WS-BUCKET-PERCENT
+	END-IF
+	MOVE WS-BUCKET-PERCENT TO BKT-PERCENT
+	WRITE REPORT-LINE FROM BUCKET-LINE.
+
+PRINT-PAGE-HEADERS.
+	WRITE REPORT-LINE FROM HDG-LINE-1
+	WRITE REPORT-LINE FROM HDG-LINE-2
+	WRITE REPORT-LINE FROM SPACES.
+
+PRINT-GRAND-TOTAL-LINE.
+	MOVE WS-GRAND-TOTAL TO TOT-GRAND-TOTAL
+	WRITE REPORT-LINE FROM SPACES
+	WRITE REPORT-LINE FROM TOTAL-LINE.
