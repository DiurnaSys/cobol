@@ -0,0 +1,115 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONAUDR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-AUDIT-FILE
+		ASSIGN TO 'phonaud.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS.
+	SELECT AUDIT-REPORT-FILE
+		ASSIGN TO 'phonaudr.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS REPORT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-AUDIT-FILE.
+01 AUDIT-RECORD.
+	COPY AUDITREC.
+
+FD AUDIT-REPORT-FILE.
+01 REPORT-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 AUDIT-FILE-STATUS		PIC X(2).
+01 REPORT-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+01 WS-INQUIRY-PHONE-NO		PIC X(6).
+01 WS-MATCH-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-RECORDS-READ		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+
+01 HDG-LINE-1.
+	05 FILLER		PIC X(21) VALUE 'PHONE AUDIT TRAIL FOR'.
+	05 FILLER		PIC X(2) VALUE SPACES.
+	05 HDG-PHONE-NO		PIC X(6).
+01 HDG-LINE-2.
+	05 FILLER		PIC X(21) VALUE 'TIMESTAMP'.
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 FILLER		PIC X(1) VALUE 'A'.
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 FILLER		PIC X(11) VALUE 'BEFORE NAME'.
+	05 FILLER		PIC X(1) VALUE SPACES.
+	05 FILLER		PIC X(10) VALUE 'AFTER NAME'.
+
+01 DETAIL-LINE.
+	05 DTL-TIMESTAMP	PIC X(21).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 DTL-ACTION-CODE	PIC X(1).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 DTL-BEFORE-NAME	PIC X(10).
+	05 FILLER		PIC X(2) VALUE SPACES.
+	05 DTL-AFTER-NAME	PIC X(10).
+
+01 TOTAL-LINE.
+	05 FILLER		PIC X(24) VALUE 'AUDIT RECORDS MATCHED: '.
+	05 TOT-MATCH-COUNT	PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	DISPLAY 'PHONAUDR: ENTER PHONE-NO TO INQUIRE ON'
+	ACCEPT WS-INQUIRY-PHONE-NO FROM SYSIN
+	PERFORM OPEN-FILES
+	PERFORM PRINT-PAGE-HEADERS
+	PERFORM UNTIL EOF
+		READ PHONE-AUDIT-FILE
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM CHECK-AUDIT-RECORD
+		END-READ
+	END-PERFORM
+	PERFORM PRINT-CONTROL-TOTAL
+	PERFORM CLOSE-FILES.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+OPEN-FILES.
+	OPEN INPUT PHONE-AUDIT-FILE
+	OPEN OUTPUT AUDIT-REPORT-FILE.
+
+CHECK-AUDIT-RECORD.
+	IF WS-INQUIRY-PHONE-NO = PHONE-NO OF AUDIT-BEFORE-IMAGE
+	OR WS-INQUIRY-PHONE-NO = PHONE-NO OF AUDIT-AFTER-IMAGE
+		PERFORM PRINT-DETAIL-LINE
+	END-IF
+	ADD 1 TO WS-RECORDS-READ
+	IF FUNCTION MOD(WS-RECORDS-READ, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONAUDR: ' WS-RECORDS-READ ' RECORDS PROCESSED'
+	END-IF.
+
+PRINT-DETAIL-LINE.
+	MOVE AUDIT-TIMESTAMP TO DTL-TIMESTAMP
+	MOVE AUDIT-ACTION-CODE TO DTL-ACTION-CODE
+	MOVE PHONE-NAME OF AUDIT-BEFORE-IMAGE TO DTL-BEFORE-NAME
+	MOVE PHONE-NAME OF AUDIT-AFTER-IMAGE TO DTL-AFTER-NAME
+	WRITE REPORT-LINE FROM DETAIL-LINE
+	ADD 1 TO WS-MATCH-COUNT.
+
+PRINT-PAGE-HEADERS.
+	MOVE WS-INQUIRY-PHONE-NO TO HDG-PHONE-NO
+	WRITE REPORT-LINE FROM HDG-LINE-1
+	WRITE REPORT-LINE FROM HDG-LINE-2
+	WRITE REPORT-LINE FROM SPACES.
+
+PRINT-CONTROL-TOTAL.
+	MOVE WS-MATCH-COUNT TO TOT-MATCH-COUNT
+	WRITE REPORT-LINE FROM SPACES
+	WRITE REPORT-LINE FROM TOTAL-LINE.
+
+CLOSE-FILES.
+	CLOSE PHONE-AUDIT-FILE
+	CLOSE AUDIT-REPORT-FILE.
