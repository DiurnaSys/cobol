@@ -0,0 +1,284 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONMAINT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT PHONE-TRANS-FILE
+		ASSIGN TO 'phone.trn'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS TRANS-FILE-STATUS.
+	SELECT PHONE-ERROR-FILE
+		ASSIGN TO 'phonerr.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ERROR-FILE-STATUS.
+	SELECT PHONE-AUDIT-FILE
+		ASSIGN TO 'phonaud.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS.
+	SELECT BACKUP-CTL-FILE
+		ASSIGN TO 'phonbkup.ctl'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BACKUP-CTL-STATUS.
+	SELECT BACKUP-FILE
+		ASSIGN TO WS-BACKUP-FILENAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BACKUP-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD PHONE-TRANS-FILE.
+01 PHONE-TRANS-RECORD.
+	COPY PHTRANS.
+
+FD PHONE-ERROR-FILE.
+01 ERROR-LINE			PIC X(80).
+
+FD PHONE-AUDIT-FILE.
+01 AUDIT-RECORD.
+	COPY AUDITREC.
+
+FD BACKUP-CTL-FILE.
+01 BACKUP-CTL-RECORD.
+	05 CTL-GENERATION	PIC 9(1).
+
+FD BACKUP-FILE.
+01 BACKUP-RECORD.
+	COPY PHONEREC.
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS	PIC X(2).
+	88 PHONE-FILE-OK	VALUE '00'.
+01 TRANS-FILE-STATUS	PIC X(2).
+	88 TRANS-FILE-OK	VALUE '00'.
+	88 TRANS-FILE-EOF	VALUE '10'.
+01 ERROR-FILE-STATUS	PIC X(2).
+01 AUDIT-FILE-STATUS	PIC X(2).
+01 BACKUP-CTL-STATUS	PIC X(2).
+01 BACKUP-FILE-STATUS	PIC X(2).
+01 WS-BEFORE-IMAGE.
+	COPY PHONEREC.
+01 WS-NEW-IMAGE.
+	COPY PHONEREC.
+01 WS-AUDIT-ACTION	PIC X.
+01 WS-BACKUP-FILENAME	PIC X(20).
+01 WS-BACKUP-GENERATION	PIC 9(1) VALUE ZERO.
+01 WS-BACKUP-MAX-GENERATIONS PIC 9(1) VALUE 5.
+01 WS-FLAGS.
+	05 EOF-SWITCH	PIC X VALUE 'N'.
+		88 TRANS-EOF	VALUE 'Y'.
+	05 EDIT-SWITCH	PIC X VALUE 'Y'.
+		88 EDIT-OK	VALUE 'Y' FALSE 'N'.
+	05 BACKUP-EOF-SWITCH	PIC X VALUE 'N'.
+		88 BACKUP-EOF	VALUE 'Y'.
+01 WS-PROGRESS-INTERVAL	PIC 9(6) VALUE 1000.
+01 WS-COUNTERS.
+	05 WS-TRANS-READ	PIC 9(6) VALUE ZERO.
+	05 WS-ADD-COUNT	PIC 9(6) VALUE ZERO.
+	05 WS-CHANGE-COUNT	PIC 9(6) VALUE ZERO.
+	05 WS-DELETE-COUNT	PIC 9(6) VALUE ZERO.
+	05 WS-REJECT-COUNT	PIC 9(6) VALUE ZERO.
+
+01 ERR-DETAIL-LINE.
+	05 FILLER		PIC X(9) VALUE 'PHONE-NO:'.
+	05 ERR-PHONE-NO		PIC X(6).
+	05 FILLER		PIC X(3) VALUE SPACES.
+	05 ERR-REASON		PIC X(40).
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	*> PHONMAINT has no checkpoint/restart of its own (req008 scoped
+	*> restart to the load job) -- every invocation processes the
+	*> full transaction file from the top, so there is no partial-run
+	*> state to protect the backup rotation from; the backup always
+	*> reflects the last known-good phone.dat.
+	PERFORM BACKUP-PHONE-FILE
+	PERFORM OPEN-FILES
+	PERFORM UNTIL TRANS-EOF
+		READ PHONE-TRANS-FILE
+			AT END SET TRANS-EOF TO TRUE
+			NOT AT END PERFORM APPLY-TRANSACTION
+		END-READ
+	END-PERFORM
+	PERFORM CLOSE-FILES
+	PERFORM DISPLAY-TOTALS.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+BACKUP-PHONE-FILE.
+	PERFORM DETERMINE-BACKUP-GENERATION
+	OPEN INPUT PHONE-FILE
+	IF PHONE-FILE-STATUS = '00'
+		OPEN OUTPUT BACKUP-FILE
+		PERFORM UNTIL BACKUP-EOF
+			READ PHONE-FILE NEXT RECORD
+				AT END SET BACKUP-EOF TO TRUE
+				NOT AT END
+					MOVE PHONE-RECORD TO BACKUP-RECORD
+					WRITE BACKUP-RECORD
+			END-READ
+		END-PERFORM
+		CLOSE BACKUP-FILE
+		CLOSE PHONE-FILE
+		DISPLAY 'PHONMAINT: BACKED UP PHONE.DAT TO ' WS-BACKUP-FILENAME
+	ELSE
+		DISPLAY 'PHONMAINT: PHONE.DAT NOT FOUND -- SKIPPING BACKUP'
+	END-IF.
+
+DETERMINE-BACKUP-GENERATION.
+	OPEN INPUT BACKUP-CTL-FILE
+	IF BACKUP-CTL-STATUS = '00'
+		READ BACKUP-CTL-FILE
+			AT END MOVE ZERO TO WS-BACKUP-GENERATION
+			NOT AT END MOVE CTL-GENERATION TO WS-BACKUP-GENERATION
+		END-READ
+		CLOSE BACKUP-CTL-FILE
+	ELSE
+		MOVE ZERO TO WS-BACKUP-GENERATION
+	END-IF
+	ADD 1 TO WS-BACKUP-GENERATION
+	IF WS-BACKUP-GENERATION > WS-BACKUP-MAX-GENERATIONS
+		MOVE 1 TO WS-BACKUP-GENERATION
+	END-IF
+	OPEN OUTPUT BACKUP-CTL-FILE
+	MOVE WS-BACKUP-GENERATION TO CTL-GENERATION
+	WRITE BACKUP-CTL-RECORD
+	CLOSE BACKUP-CTL-FILE
+	STRING 'phone.bk' DELIMITED BY SIZE
+		WS-BACKUP-GENERATION DELIMITED BY SIZE
+		INTO WS-BACKUP-FILENAME.
+
+OPEN-FILES.
+	OPEN I-O PHONE-FILE
+	OPEN INPUT PHONE-TRANS-FILE
+	OPEN OUTPUT PHONE-ERROR-FILE
+	OPEN EXTEND PHONE-AUDIT-FILE.
+
+APPLY-TRANSACTION.
+	ADD 1 TO WS-TRANS-READ
+	IF FUNCTION MOD(WS-TRANS-READ, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONMAINT: ' WS-TRANS-READ ' TRANSACTIONS PROCESSED'
+	END-IF
+	MOVE TRANS-PHONE-RECORD TO PHONE-RECORD
+	PERFORM EDIT-PHONE-RECORD
+	IF NOT EDIT-OK
+		ADD 1 TO WS-REJECT-COUNT
+	ELSE
+		EVALUATE TRUE
+			WHEN TRANS-ADD
+				PERFORM ADD-PHONE-RECORD
+			WHEN TRANS-CHANGE
+				PERFORM CHANGE-PHONE-RECORD
+			WHEN TRANS-DELETE
+				PERFORM DELETE-PHONE-RECORD
+			WHEN OTHER
+				ADD 1 TO WS-REJECT-COUNT
+				MOVE PHONE-NO OF PHONE-RECORD TO ERR-PHONE-NO
+				MOVE 'INVALID ACTION CODE' TO ERR-REASON
+				WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+		END-EVALUATE
+	END-IF.
+
+EDIT-PHONE-RECORD.
+	SET EDIT-OK TO TRUE
+	IF PHONE-NO OF PHONE-RECORD IS NOT NUMERIC
+		SET EDIT-OK TO FALSE
+		MOVE PHONE-NO OF PHONE-RECORD TO ERR-PHONE-NO
+		MOVE 'PHONE-NO IS NOT NUMERIC' TO ERR-REASON
+		WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+	END-IF
+	IF NOT TRANS-DELETE
+		IF NOT PHONE-STATUS-VALID OF PHONE-RECORD
+			SET EDIT-OK TO FALSE
+			MOVE PHONE-NO OF PHONE-RECORD TO ERR-PHONE-NO
+			MOVE 'INVALID STATUS CODE' TO ERR-REASON
+			WRITE ERROR-LINE FROM ERR-DETAIL-LINE
+		END-IF
+	END-IF.
+
+ADD-PHONE-RECORD.
+	MOVE SPACES TO WS-BEFORE-IMAGE
+	WRITE PHONE-RECORD
+		INVALID KEY
+			ADD 1 TO WS-REJECT-COUNT
+			DISPLAY 'PHONMAINT: DUPLICATE PHONE-NO ON ADD - '
+				PHONE-NO OF PHONE-RECORD
+		NOT INVALID KEY
+			ADD 1 TO WS-ADD-COUNT
+			MOVE PHONE-RECORD TO WS-NEW-IMAGE
+			MOVE 'A' TO WS-AUDIT-ACTION
+			PERFORM WRITE-AUDIT-RECORD
+	END-WRITE.
+
+CHANGE-PHONE-RECORD.
+	MOVE PHONE-RECORD TO WS-NEW-IMAGE
+	READ PHONE-FILE INTO WS-BEFORE-IMAGE
+		INVALID KEY
+			ADD 1 TO WS-REJECT-COUNT
+			DISPLAY 'PHONMAINT: PHONE-NO NOT ON FILE FOR CHANGE - '
+				PHONE-NO OF PHONE-RECORD
+		NOT INVALID KEY
+			MOVE WS-NEW-IMAGE TO PHONE-RECORD
+			REWRITE PHONE-RECORD
+				INVALID KEY
+					ADD 1 TO WS-REJECT-COUNT
+					DISPLAY 'PHONMAINT: PHONE-NO NOT ON FILE FOR CHANGE - '
+						PHONE-NO OF PHONE-RECORD
+				NOT INVALID KEY
+					ADD 1 TO WS-CHANGE-COUNT
+					MOVE 'C' TO WS-AUDIT-ACTION
+					PERFORM WRITE-AUDIT-RECORD
+			END-REWRITE
+	END-READ.
+
+DELETE-PHONE-RECORD.
+	READ PHONE-FILE INTO WS-BEFORE-IMAGE
+		INVALID KEY
+			ADD 1 TO WS-REJECT-COUNT
+			DISPLAY 'PHONMAINT: PHONE-NO NOT ON FILE FOR DELETE - '
+				PHONE-NO OF PHONE-RECORD
+		NOT INVALID KEY
+			DELETE PHONE-FILE
+				INVALID KEY
+					ADD 1 TO WS-REJECT-COUNT
+					DISPLAY 'PHONMAINT: PHONE-NO NOT ON FILE FOR DELETE - '
+						PHONE-NO OF PHONE-RECORD
+				NOT INVALID KEY
+					ADD 1 TO WS-DELETE-COUNT
+					MOVE SPACES TO WS-NEW-IMAGE
+					MOVE 'D' TO WS-AUDIT-ACTION
+					PERFORM WRITE-AUDIT-RECORD
+			END-DELETE
+	END-READ.
+
+WRITE-AUDIT-RECORD.
+	MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+	MOVE WS-AUDIT-ACTION TO AUDIT-ACTION-CODE
+	MOVE WS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE
+	MOVE WS-NEW-IMAGE TO AUDIT-AFTER-IMAGE
+	WRITE AUDIT-RECORD.
+
+CLOSE-FILES.
+	CLOSE PHONE-FILE
+	CLOSE PHONE-TRANS-FILE
+	CLOSE PHONE-ERROR-FILE
+	CLOSE PHONE-AUDIT-FILE.
+
+DISPLAY-TOTALS.
+	DISPLAY 'PHONMAINT TRANSACTIONS READ    : ' WS-TRANS-READ
+	DISPLAY 'PHONMAINT RECORDS ADDED        : ' WS-ADD-COUNT
+	DISPLAY 'PHONMAINT RECORDS CHANGED      : ' WS-CHANGE-COUNT
+	DISPLAY 'PHONMAINT RECORDS DELETED      : ' WS-DELETE-COUNT
+	DISPLAY 'PHONMAINT TRANSACTIONS REJECTED: ' WS-REJECT-COUNT.
