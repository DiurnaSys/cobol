@@ -0,0 +1,98 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PHONNAME.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT PHONE-FILE
+		ASSIGN TO 'phone.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS PHONE-NO
+		ALTERNATE RECORD KEY IS PHONE-NAME WITH DUPLICATES
+		FILE STATUS IS PHONE-FILE-STATUS.
+	SELECT DUP-NAME-FILE
+		ASSIGN TO 'phondup.rpt'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS DUP-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PHONE-FILE.
+01 PHONE-RECORD.
+	COPY PHONEREC.
+
+FD DUP-NAME-FILE.
+01 DUP-LINE			PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 PHONE-FILE-STATUS		PIC X(2).
+01 DUP-FILE-STATUS		PIC X(2).
+01 WS-FLAGS.
+	05 EOF-SWITCH		PIC X VALUE 'N'.
+		88 EOF			VALUE 'Y'.
+01 WS-PREV-NAME			PIC X(10) VALUE SPACES.
+01 WS-PREV-PHONE-NO		PIC X(6) VALUE SPACES.
+01 WS-DUP-COUNT			PIC 9(6) VALUE ZERO.
+01 WS-RECORD-COUNT		PIC 9(6) VALUE ZERO.
+01 WS-PROGRESS-INTERVAL		PIC 9(6) VALUE 1000.
+01 WS-PREV-REPORTED-SW		PIC X VALUE 'N'.
+	88 WS-PREV-REPORTED		VALUE 'Y'.
+	88 WS-PREV-NOT-REPORTED	VALUE 'N'.
+
+01 DUP-DETAIL-LINE.
+	05 FILLER		PIC X(10) VALUE 'DUPLICATE:'.
+	05 DUP-NAME-OUT		PIC X(10).
+	05 FILLER		PIC X(2) VALUE SPACES.
+	05 FILLER		PIC X(9) VALUE 'PHONE-NO:'.
+	05 DUP-NO-OUT		PIC X(6).
+
+01 DUP-TOTAL-LINE.
+	05 FILLER		PIC X(30) VALUE 'DUPLICATE DIRECTORY NAMES: '.
+	05 DUP-TOTAL-OUT	PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+PROGRAM-BEGIN.
+	OPEN INPUT PHONE-FILE
+	OPEN OUTPUT DUP-NAME-FILE
+	MOVE HIGH-VALUES TO WS-PREV-NAME
+	MOVE LOW-VALUES TO PHONE-NAME
+	START PHONE-FILE KEY IS NOT LESS THAN PHONE-NAME
+		INVALID KEY SET EOF TO TRUE
+	END-START
+	PERFORM UNTIL EOF
+		READ PHONE-FILE NEXT RECORD
+			AT END SET EOF TO TRUE
+			NOT AT END PERFORM CHECK-DUPLICATE-NAME
+		END-READ
+	END-PERFORM
+	MOVE WS-DUP-COUNT TO DUP-TOTAL-OUT
+	WRITE DUP-LINE FROM DUP-TOTAL-LINE
+	CLOSE PHONE-FILE
+	CLOSE DUP-NAME-FILE.
+
+PROGRAM-DONE.
+	STOP RUN.
+
+CHECK-DUPLICATE-NAME.
+	IF PHONE-NAME = WS-PREV-NAME
+		IF WS-PREV-NOT-REPORTED
+			MOVE WS-PREV-NAME TO DUP-NAME-OUT
+			MOVE WS-PREV-PHONE-NO TO DUP-NO-OUT
+			WRITE DUP-LINE FROM DUP-DETAIL-LINE
+			ADD 1 TO WS-DUP-COUNT
+			SET WS-PREV-REPORTED TO TRUE
+		END-IF
+		MOVE PHONE-NAME TO DUP-NAME-OUT
+		MOVE PHONE-NO TO DUP-NO-OUT
+		WRITE DUP-LINE FROM DUP-DETAIL-LINE
+		ADD 1 TO WS-DUP-COUNT
+	ELSE
+		SET WS-PREV-NOT-REPORTED TO TRUE
+	END-IF
+	MOVE PHONE-NAME TO WS-PREV-NAME
+	MOVE PHONE-NO TO WS-PREV-PHONE-NO
+	ADD 1 TO WS-RECORD-COUNT
+	IF FUNCTION MOD(WS-RECORD-COUNT, WS-PROGRESS-INTERVAL) = 0
+		DISPLAY 'PHONNAME: ' WS-RECORD-COUNT ' RECORDS PROCESSED'
+	END-IF.
